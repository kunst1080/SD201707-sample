@@ -1,53 +1,1191 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. test1.
-       ENVIRONMENT DIVISION.
-      *
-       DATA DIVISION.
-      *
-       WORKING-STORAGE SECTION.
-       01  FILLER.
-            03 TEST-X.
-             10 VAR         PIC X(14).
-             10 END-POINT   PIC X(01) VALUES '/'.
-            03 TEST-9.
-             10 VAR         PIC 9(08).
-             10 END-POINT   PIC X(01) VALUES '/'.
-            03 TEST-S.
-             10 VAR         PIC S9(07).
-             10 END-POINT   PIC X(01) VALUES '/'.
-            03 TEST-COMP3.
-             10 VAR         PIC S9(09)V9(2) COMP-3.
-             10 END-POINT   PIC X(01) VALUES '/'.
-            03 TEST-N.
-             10 VAR         PIC N(09).
-             10 END-POINT   PIC X(01) VALUES '/'.
-            03 TEST-B.
-             10 VAR         PIC S9(4) COMP.
-             10 END-POINT   PIC X(01) VALUES '/'.
-      *
-       PROCEDURE DIVISION.
-       MAIN-RTN.
-           PERFORM EDIT-RTN.
-           PERFORM OUTPUT-RTN.
-           MOVE 9 TO RETURN-CODE.
-       EXIT.
-       STOP RUN.
-      *
-       EDIT-RTN SECTION.
-           MOVE 'This is X Type'        TO VAR OF TEST-X.
-           MOVE 12345678                TO VAR OF TEST-9.
-           MOVE -12345                  TO VAR OF TEST-S.
-           MOVE 123456789.12            TO VAR OF TEST-COMP3.
-           MOVE '‚±‚ñ‚É‚¿‚ÍA¢ŠEI'    TO VAR OF TEST-N.
-           MOVE 38533                   TO VAR OF TEST-B. *> 38533 = 0x9685 = '–…'
-       EXIT.
-      *
-       OUTPUT-RTN SECTION.
-           DISPLAY 'TEST-X    :'    TEST-X.
-           DISPLAY 'TEST-9    :'    TEST-9.
-           DISPLAY 'TEST-S9   :'    TEST-S.
-           DISPLAY 'TEST-COMP3:'    TEST-COMP3.
-           DISPLAY 'TEST-N    :'    TEST-N.
-           DISPLAY 'TEST-BYTE :'    TEST-B.
-       EXIT.
-      *
+000010*================================================================*
+000020* PROGRAM:    TEST1                                              *
+000030* PURPOSE:    COMPILER / LANGUAGE-ENVIRONMENT CONFORMANCE CHECK  *
+000040*             FOR ELEMENTARY PICTURE CLAUSES.  LOADS A KNOWN     *
+000050*             VALUE INTO EACH DATA TYPE UNDER TEST, RE-READS IT  *
+000060*             BACK OUT, AND REPORTS WHETHER STORAGE AND MOVE     *
+000070*             SEMANTICS MATCHED WHAT WAS EXPECTED.               *
+000080*================================================================*
+000090 IDENTIFICATION DIVISION.
+000100 PROGRAM-ID. TEST1.
+000110 AUTHOR. R-MATSKO.
+000120 INSTALLATION. SD201707.
+000130 DATE-WRITTEN. 2015-04-02.
+000140 DATE-COMPILED.
+000150*----------------------------------------------------------------*
+000160* MODIFICATION HISTORY                                           *
+000170*----------------------------------------------------------------*
+000180* DATE        INIT  DESCRIPTION                                  *
+000190* ----------  ----  ----------------------------------------     *
+000200* 2015-04-02  RM    ORIGINAL VERSION.                            *
+000210* 2026-08-09  RM    EDIT-RTN NOW RE-READS EACH VAR AFTER THE     *
+000220*                   MOVE AND COMPARES IT BACK AGAINST THE        *
+000230*                   LITERAL IT WAS GIVEN.  MAIN-RTN SETS A       *
+000240*                   DOCUMENTED RETURN-CODE BASED ON THE RESULT   *
+000250*                   INSTEAD OF THE OLD UNCONDITIONAL "MOVE 9".   *
+000260* 2026-08-09  RM    TEST-N NOW CARRIES THREE CODEPAGE-TAGGED     *
+000270*                   CASES (SHIFT-JIS, EBCDIC KATAKANA, UTF-8)    *
+000280*                   INSTEAD OF ONE HARDCODED SHIFT-JIS LITERAL.  *
+000290* 2026-08-09  RM    OUTPUT-RTN NOW PRODUCES A DIAGNOSTIC REPORT  *
+000300*                   LINE PER FIELD (PICTURE TEXT, HEX DUMP, AND  *
+000310*                   PRINTABLE VALUE) INSTEAD OF A BARE DISPLAY.  *
+000320* 2026-08-09  RM    ADDED TEST-DATE WITH A CENTURY-WINDOW CHECK  *
+000330*                   SO SLIDING-WINDOW PIVOT BEHAVIOR CAN BE      *
+000340*                   CERTIFIED ALONGSIDE THE OTHER GROUPS.        *
+000350* 2026-08-09  RM    MAIN-RTN REWORKED SO TEST1 CAN BE CALLED AS  *
+000360*                   A SUBROUTINE (CALL 'TEST1' USING A RESULT    *
+000370*                   AREA) INSTEAD OF ONLY RUNNING AS A JOB STEP; *
+000380*                   GOBACK REPLACES THE UNCONDITIONAL STOP RUN.  *
+000390* 2026-08-09  RM    ADDED TEST-OVERFLOW - DELIBERATE SIZE-ERROR  *
+000400*                   CASES FOR TEST-9/TEST-S/TEST-COMP3/TEST-B SO *
+000410*                   WE CAN TELL A TRAPPED OVERFLOW FROM A SILENT *
+000420*                   TRUNCATION.                                  *
+000430* 2026-08-09  RM    TEST-N's EBCDIC-KAT AND UTF-8 CASES NOW CARRY*
+000440*                   GENUINE DOUBLE-BYTE LITERALS INSTEAD OF      *
+000450*                   PLAIN ASCII.  CHECK-DATE-WINDOW-RTN NOW CALLS*
+000460*                   FUNCTION YEAR-TO-YYYY INSTEAD OF RE-DERIVING *
+000470*                   THE WINDOW BY HAND, AND TEST-DATE NOW CARRIES*
+000480*                   TWO CASES SO BOTH SIDES OF THE PIVOT ARE     *
+000490*                   EXERCISED WITHOUT A TESTIN.DAT OVERRIDE.     *
+000500*                   OUTPUT-RTN ALSO NOW CHECKS TESTOUT-FILE-     *
+000510*                   STATUS AFTER THE WRITE SEQUENCE, NOT JUST    *
+000520*                   AFTER THE OPEN.                              *
+000530* 2026-08-09  RM    MAIN-RTN'S PRIMARY ENTRY NO LONGER TAKES A   *
+000540*                   USING PARAMETER (A STANDALONE JOB-STEP BUILD *
+000550*                   COULDN'T LINK WITH ONE); THE CALLABLE PATH   *
+000560*                   NOW LIVES BEHIND ITS OWN ENTRY, 'TEST1C', SO *
+000570*                   A CALLER NOW USES CALL 'TEST1C' INSTEAD OF   *
+000580*                   CALL 'TEST1'.  CHECK-DATE-WINDOW-RTN NOW     *
+000590*                   ANCHORS FUNCTION YEAR-TO-YYYY TO A FIXED     *
+000600*                   BASE YEAR SO THE CENTURY WINDOW NO LONGER    *
+000610*                   DRIFTS WITH THE JOB'S RUN DATE.  OUTPUT-RTN  *
+000620*                   NOW CHECKS TESTOUT-FILE-STATUS AFTER EACH    *
+000630*                   WRITE AND STOPS WRITING ON THE FIRST         *
+000640*                   FAILURE, AND LOAD-INPUT-CASES-RTN NOW TELLS  *
+000650*                   A MISSING TESTIN.DAT APART FROM A GENUINE    *
+000660*                   I/O ERROR ON OPEN.                           *
+000670*----------------------------------------------------------------*
+000680 ENVIRONMENT DIVISION.
+000690*
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT OPTIONAL TESTCASE-FILE ASSIGN TO "TESTIN.DAT"
+000730         ORGANIZATION IS SEQUENTIAL
+000740         FILE STATUS IS TESTCASE-FILE-STATUS.
+000750     SELECT TESTOUT-FILE ASSIGN TO "TESTOUT.DAT"
+000760         ORGANIZATION IS SEQUENTIAL
+000770         FILE STATUS IS TESTOUT-FILE-STATUS.
+000780 DATA DIVISION.
+000790*
+000800 FILE SECTION.
+000810*----------------------------------------------------------------*
+000820* TESTIN.DAT - OPTIONAL CARD-IMAGE OVERRIDE DATASET.  ONE RECORD *
+000830* PER TEST CASE OPS WANTS TO ADD OR CHANGE WITHOUT A RECOMPILE,  *
+000840* FIELD-NAME IN COLUMNS 1-12, VALUE IN COLUMNS 13-72.  NUMERIC   *
+000850* FIELDS ARE FREE-FORM (OPTIONAL SIGN/DECIMAL POINT) AND ARE     *
+000860* CONVERTED WITH FUNCTION NUMVAL.  IF THE DATASET IS MISSING, OR *
+000870* DOES NOT MENTION A GIVEN FIELD, THE BUILT-IN DEFAULT BELOW IS  *
+000880* USED UNCHANGED.                                                *
+000890*----------------------------------------------------------------*
+000900 FD  TESTCASE-FILE
+000910     RECORDING MODE IS F
+000920     RECORD CONTAINS 80 CHARACTERS
+000930     LABEL RECORDS ARE STANDARD.
+000940 01  TESTCASE-RECORD.
+000950      05 TC-FIELD-NAME         PIC X(12).
+000960      05 TC-FIELD-VALUE        PIC X(60).
+000970      05 FILLER                PIC X(08).
+000980*----------------------------------------------------------------*
+000990* TESTOUT.DAT - FIXED-LENGTH REGRESSION RESULTS DATASET, ONE     *
+001000* RECORD PER FILLER GROUP, SO SUCCESSIVE RUNS CAN BE FC/DIFF'D   *
+001010*----------------------------------------------------------------*
+001020 FD  TESTOUT-FILE
+001030     RECORDING MODE IS F
+001040     RECORD CONTAINS 80 CHARACTERS
+001050     LABEL RECORDS ARE STANDARD.
+001060 01  TESTOUT-RECORD.
+001070      05 TO-FIELD-NAME        PIC X(12).
+001080      05 TO-RAW-BYTES         PIC X(40).
+001090      05 TO-END-POINT         PIC X(01).
+001100      05 FILLER                PIC X(27).
+001110*
+001120 WORKING-STORAGE SECTION.
+001130*----------------------------------------------------------------*
+001140* FIELDS UNDER TEST - ONE GROUP PER PICTURE CLAUSE BEING CHECKED *
+001150*----------------------------------------------------------------*
+001160 01  FILLER.
+001170      03 TEST-X.
+001180       10 VAR         PIC X(14).
+001190       10 END-POINT   PIC X(01) VALUES '/'.
+001200      03 TEST-9.
+001210       10 VAR         PIC 9(08).
+001220       10 VAR-RAW REDEFINES VAR
+001230                     PIC X(08).
+001240       10 END-POINT   PIC X(01) VALUES '/'.
+001250      03 TEST-S.
+001260       10 VAR         PIC S9(07).
+001270       10 VAR-RAW REDEFINES VAR
+001280                     PIC X(07).
+001290       10 END-POINT   PIC X(01) VALUES '/'.
+001300      03 TEST-COMP3.
+001310       10 VAR         PIC S9(09)V9(2) COMP-3.
+001320       10 VAR-RAW REDEFINES VAR
+001330                     PIC X(06).
+001340       10 END-POINT   PIC X(01) VALUES '/'.
+001350      03 TEST-N.
+001360      10 TEST-N-CASE OCCURS 3 TIMES
+001370                     INDEXED BY WS-N-IDX.
+001380       15 TN-CODEPAGE  PIC X(10).
+001390       15 VAR          PIC N(09).
+001400       15 VAR-RAW REDEFINES VAR
+001410                       PIC X(18).
+001420      10 END-POINT   PIC X(01) VALUES '/'.
+001430      03 TEST-B.
+001440       10 VAR         PIC S9(4) COMP.
+001450       10 VAR-RAW REDEFINES VAR
+001460                     PIC X(02).
+001470       10 END-POINT   PIC X(01) VALUES '/'.
+001480     03 TEST-FLOAT.
+001490      10 VAR.
+001500       15 VAR-COMP1  USAGE COMP-1.
+001510       15 VAR-COMP2  USAGE COMP-2.
+001520      10 VAR-RAW REDEFINES VAR
+001530                    PIC X(12).
+001540      10 END-POINT   PIC X(01) VALUES '/'.
+001550     03 TEST-DATE.
+001560      10 TEST-DATE-CASE OCCURS 2 TIMES
+001570                    INDEXED BY WS-DATE-IDX.
+001580       15 VAR         PIC 9(08).
+001590       15 VAR-RAW REDEFINES VAR
+001600                      PIC X(08).
+001610      10 END-POINT   PIC X(01) VALUES '/'.
+001620     03 TEST-OVERFLOW.
+001630      10 OVFL-9          PIC 9(08).
+001640      10 OVFL-9-RAW REDEFINES OVFL-9
+001650                         PIC X(08).
+001660      10 OVFL-S          PIC S9(07).
+001670      10 OVFL-S-RAW REDEFINES OVFL-S
+001680                         PIC X(07).
+001690      10 OVFL-COMP3      PIC S9(09)V9(2) COMP-3.
+001700      10 OVFL-COMP3-RAW REDEFINES OVFL-COMP3
+001710                         PIC X(06).
+001720      10 OVFL-B          PIC S9(4) COMP.
+001730      10 OVFL-B-RAW REDEFINES OVFL-B
+001740                         PIC X(02).
+001750      10 END-POINT   PIC X(01) VALUES '/'.
+001760*----------------------------------------------------------------*
+001770* TEST-TABLE IS DELIBERATELY LAST IN THIS RECORD - IT CARRIES AN *
+001780* OCCURS ... DEPENDING ON TABLE, AND ITEMS THAT FOLLOW A         *
+001790* DEPENDING-ON TABLE IN THE SAME RECORD GET THEIR ADDRESSES      *
+001800* COMPUTED RELATIVE TO THE CURRENT TBL-COUNT, NOT A FIXED OFFSET.*
+001810*----------------------------------------------------------------*
+001820     03 TEST-TABLE.
+001830      10 TBL-COUNT   PIC 9(02) COMP.
+001840      10 END-POINT   PIC X(01) VALUES '/'.
+001850      10 TBL-ENTRY OCCURS 1 TO 5 TIMES
+001860                   DEPENDING ON TBL-COUNT
+001870                   INDEXED BY WS-TABLE-IDX.
+001880       15 TBL-VALUE  PIC X(10).
+001890*----------------------------------------------------------------*
+001900* EXPECTED VALUES - WHAT EDIT-RTN JUST MOVED INTO EACH VAR,      *
+001910* KEPT SO WE CAN READ VAR BACK AND PROVE THE MOVE ROUND-TRIPPED  *
+001920*----------------------------------------------------------------*
+001930 01  WS-EXPECTED-VALUES.
+001940      03 WS-EXPECTED-X          PIC X(14).
+001950      03 WS-EXPECTED-9          PIC 9(08).
+001960      03 WS-EXPECTED-S          PIC S9(07).
+001970      03 WS-EXPECTED-COMP3      PIC S9(09)V9(2).
+001980      03 WS-EXPECTED-N          PIC N(09) OCCURS 3 TIMES.
+001990      03 WS-EXPECTED-B          PIC S9(4) COMP.
+002000      03 WS-EXPECTED-COMP1      USAGE COMP-1.
+002010      03 WS-EXPECTED-COMP2      USAGE COMP-2.
+002020      03 WS-TABLE-EXPECTED OCCURS 5 TIMES
+002030                           PIC X(10).
+002040      03 WS-EXPECTED-DATE       PIC 9(08) OCCURS 2 TIMES.
+002050*----------------------------------------------------------------*
+002060* DEFAULT LITERALS - USED FOR ANY FIELD NOT OVERRIDDEN BY AN     *
+002070* INPUT CARD.  SEE LOAD-DEFAULT-CASES-RTN.                       *
+002080*----------------------------------------------------------------*
+002090 01  WS-DEFAULT-VALUES.
+002100      03 WS-DEFAULT-X           PIC X(14)
+002110                                VALUE 'This is X Type'.
+002120      03 WS-DEFAULT-9           PIC 9(08) VALUE 12345678.
+002130      03 WS-DEFAULT-S           PIC S9(07) VALUE -12345.
+002140      03 WS-DEFAULT-COMP3       PIC S9(09)V9(2)
+002150                                VALUE 123456789.12.
+002160* WS-DEFAULT-B IS DECLARED WIDER THAN TEST-B'S VAR (PIC S9(4)    *
+002170* COMP) ON PURPOSE - 38533 DOESN'T FIT IN 4 DIGITS, AND A VALUE   *
+002180* CLAUSE CLAMPS TO THE DECLARED DIGIT COUNT AT COMPILE TIME, SO A *
+002190* 4-DIGIT PICTURE HERE WOULD SILENTLY TURN 38533 INTO 8533 BEFORE*
+002200* THE PROGRAM EVER RUNS, RATHER THAN LETTING TEST-B'S BINARY      *
+002210* FIELD RECEIVE THE FULL OUT-OF-RANGE VALUE THE WAY A RUNTIME     *
+002220* MOVE DOES.  SEE WS-EXPECTED-B, ALSO COMP, FOR THE SAME REASON.  *
+002230      03 WS-DEFAULT-B           PIC S9(05) VALUE 38533.
+002240      03 WS-DEFAULT-COMP1       USAGE COMP-1 VALUE 3.14159.
+002250      03 WS-DEFAULT-COMP2       USAGE COMP-2
+002260                                VALUE 2.718281828459045.
+002270*----------------------------------------------------------------*
+002280* CENTURY-WINDOW CONSTANTS - CHECK-DATE-WINDOW-RTN EXTRACTS THE  *
+002290* TWO-DIGIT YEAR FROM THE CURRENT TEST-DATE-CASE AND HANDS IT TO *
+002300* FUNCTION YEAR-TO-YYYY WITH WS-DATE-PIVOT AND WS-DATE-BASE-     *
+002310* YEAR, THE SAME WINDOWING SERVICE PRODUCTION CCYYMMDD EDITING   *
+002320* RELIES ON.  WS-DATE-BASE-YEAR IS PASSED EXPLICITLY AS THE      *
+002330* FUNCTION'S THIRD (CURRENT-YEAR) ARGUMENT SO THE WINDOW IS      *
+002340* ANCHORED TO A FIXED CENTURY INSTEAD OF SLIDING WITH WHATEVER   *
+002350* DAY THE JOB HAPPENS TO RUN - TEST-DATE'S BUILT-IN CASES BELOW  *
+002360* NEED TO KEEP COMPARING THE SAME WAY FOR AS LONG AS THIS        *
+002370* PROGRAM EXISTS, NOT JUST TODAY.  THE RESULT IS COMPARED BACK   *
+002380* AGAINST THE CCYY ALREADY STORED IN THE CASE, SO THIS CATCHES A *
+002390* COMPILER OR LE CHANGE THAT SHIFTS THE RUNTIME'S WINDOWING      *
+002400* BEHAVIOR, NOT JUST AN INCONSISTENT TESTIN.DAT CARD.  TWO       *
+002410* BUILT-IN CASES (SEE LOAD-DEFAULT-DATE-CASE-RTN) EXERCISE BOTH  *
+002420* SIDES OF THE PIVOT.                                            *
+002430*----------------------------------------------------------------*
+002440 01  WS-DATE-WINDOW-AREA.
+002450      03 WS-DATE-PIVOT          PIC 9(02) VALUE 50.
+002460      03 WS-DATE-BASE-YEAR      PIC 9(04) VALUE 2000.
+002470      03 WS-DATE-CCYY           PIC 9(04).
+002480      03 WS-DATE-YY             PIC 9(02).
+002490      03 WS-DATE-WINDOWED-CCYY  PIC 9(04).
+002500 77  WS-DATE-WINDOW-MISMATCH-SW PIC X(01) VALUE 'N'.
+002510    88 WS-DATE-WINDOW-MISMATCH  VALUE 'Y'.
+002520*----------------------------------------------------------------*
+002530* OVERFLOW LITERALS - DELIBERATELY TOO LARGE FOR THEIR TARGET    *
+002540* FIELD SO WE CAN CONFIRM ON SIZE ERROR TRAPS THE OVERFLOW       *
+002550* INSTEAD OF LETTING IT TRUNCATE SILENTLY.                       *
+002560*----------------------------------------------------------------*
+002570 01  WS-OVERFLOW-VALUES.
+002580      03 WS-OVERFLOW-9          PIC 9(09) VALUE 999999999.
+002590      03 WS-OVERFLOW-S          PIC S9(08) VALUE -99999999.
+002600      03 WS-OVERFLOW-COMP3      PIC S9(10) VALUE 9999999999.
+002610      03 WS-OVERFLOW-B          PIC S9(05) VALUE 99999.
+002620 77  WS-OVFL-9-SW               PIC X(01) VALUE 'N'.
+002630    88 WS-OVFL-9-TRAPPED        VALUE 'Y'.
+002640 77  WS-OVFL-S-SW               PIC X(01) VALUE 'N'.
+002650    88 WS-OVFL-S-TRAPPED        VALUE 'Y'.
+002660 77  WS-OVFL-COMP3-SW           PIC X(01) VALUE 'N'.
+002670    88 WS-OVFL-COMP3-TRAPPED    VALUE 'Y'.
+002680 77  WS-OVFL-B-SW               PIC X(01) VALUE 'N'.
+002690    88 WS-OVFL-B-TRAPPED        VALUE 'Y'.
+002700*----------------------------------------------------------------*
+002710* VERIFICATION RESULT TABLE - ONE ENTRY PER CHECK PERFORMED      *
+002720*----------------------------------------------------------------*
+002730 01  WS-VERIFY-TABLE.
+002740      03 WS-VERIFY-USED-COUNT   PIC 9(04) COMP VALUE ZERO.
+002750      03 WS-VERIFY-ENTRY OCCURS 30 TIMES
+002760                         INDEXED BY WS-VERIFY-IDX.
+002770       05 WS-VERIFY-NAME        PIC X(12).
+002780       05 WS-VERIFY-STATUS      PIC X(01).
+002790          88 WS-VERIFY-PASSED   VALUE 'P'.
+002800          88 WS-VERIFY-FAILED   VALUE 'F'.
+002810          88 WS-VERIFY-ERROR    VALUE 'E'.
+002820*----------------------------------------------------------------*
+002830* RETURN-CODE TABLE (SET BY SET-RETURN-CODE-RTN).  POSTED BOTH TO*
+002840* RETURN-CODE AND, WHEN TEST1 IS CALLED RATHER THAN RUN AS ITS   *
+002850* OWN JOB STEP, TO LS-RETURN-CODE IN LS-RESULT-AREA (SEE THE     *
+002860* LINKAGE SECTION) SO A CALLER CAN TREAT THIS AS A PRE-FLIGHT    *
+002870* CONFORMANCE GATE BEFORE TRUSTING THE ENVIRONMENT.              *
+002880*   00  = ALL GROUPS VERIFIED - CLEAN CONFORMANCE RUN            *
+002890*   04  = ONE OR MORE GROUPS MISMATCHED ON READ-BACK             *
+002900*   08  = ONE OR MORE GROUPS COULD NOT BE VERIFIED (I/O ERROR,   *
+002910*         UNEXPECTED SIZE ERROR, ETC.)                           *
+002920*----------------------------------------------------------------*
+002930 77  WS-RETURN-CODE             PIC 9(02) COMP VALUE ZERO.
+002940 77  WS-MISMATCH-COUNT          PIC 9(04) COMP VALUE ZERO.
+002950 77  WS-ERROR-COUNT             PIC 9(04) COMP VALUE ZERO.
+002960 77  TESTOUT-FILE-STATUS        PIC X(02) VALUE ZEROES.
+002970    88 TESTOUT-FILE-OK          VALUE '00'.
+002980 77  WS-ERROR-NAME              PIC X(12) VALUE SPACES.
+002990 77  TESTCASE-FILE-STATUS       PIC X(02) VALUE ZEROES.
+003000    88 TESTCASE-FILE-OK         VALUE '00'.
+003010    88 TESTCASE-FILE-NOT-FOUND  VALUE '05' '35'.
+003020 77  TESTCASE-EOF-SW            PIC X(01) VALUE 'N'.
+003030    88 TESTCASE-EOF             VALUE 'Y'.
+003040 77  WS-TABLE-MISMATCH-SW       PIC X(01) VALUE 'N'.
+003050    88 WS-TABLE-MISMATCH        VALUE 'Y'.
+003060 77  WS-N-MISMATCH-SW           PIC X(01) VALUE 'N'.
+003070    88 WS-N-MISMATCH            VALUE 'Y'.
+003080 77  WS-DATE-MISMATCH-SW        PIC X(01) VALUE 'N'.
+003090    88 WS-DATE-MISMATCH         VALUE 'Y'.
+003100 77  TESTOUT-WRITE-FAILED-SW    PIC X(01) VALUE 'N'.
+003110    88 TESTOUT-WRITE-FAILED     VALUE 'Y'.
+003120*----------------------------------------------------------------*
+003130* DIAGNOSTIC REPORT WORK AREA - REPORT-FIELD-RTN FORMATS ONE     *
+003140* LINE PER FIELD SHOWING THE PICTURE CLAUSE, A HEX DUMP OF       *
+003150* STORAGE, AND THE PRINTABLE VALUE, FOR AUDIT/CERTIFICATION      *
+003160* SYSOUT.                                                        *
+003170*----------------------------------------------------------------*
+003180 01  WS-REPORT-AREA.
+003190      03 WS-REPORT-NAME          PIC X(12).
+003200      03 WS-REPORT-PICTURE       PIC X(20).
+003210      03 WS-REPORT-LENGTH        PIC 9(02) COMP.
+003220      03 WS-REPORT-RAW           PIC X(40).
+003230      03 WS-REPORT-HEX           PIC X(80).
+003240      03 WS-REPORT-PRINT         PIC X(40).
+003250 77  WS-RPT-BYTE-IDX             PIC 9(02) COMP.
+003260 77  WS-RPT-HEX-POS              PIC 9(03) COMP.
+003270 77  WS-RPT-HEX-LEN              PIC 9(03) COMP.
+003280 77  WS-RPT-ORD-VALUE            PIC 9(03).
+003290 77  WS-RPT-HEX-HI               PIC 9(03).
+003300 77  WS-RPT-HEX-LO               PIC 9(03).
+003310 77  WS-RPT-ONE-CHAR             PIC X(01).
+003320 77  WS-RPT-HEX-DIGITS           PIC X(16)
+003330                                 VALUE '0123456789ABCDEF'.
+003340*----------------------------------------------------------------*
+003350* LS-RESULT-AREA - WHEN A CALLING BATCH PROGRAM RUNS TEST1 AS A  *
+003360* PRE-FLIGHT CONFORMANCE CHECK VIA CALL 'TEST1C' USING A RESULT  *
+003370* AREA MATCHING THIS LAYOUT, CALLABLE-ENTRY-RTN POSTS THE SAME   *
+003380* VERDICT HERE THAT IT POSTS TO RETURN-CODE, SO THE CALLER CAN   *
+003390* TEST THE CONFORMANCE RESULT WITHOUT HAVING TO RE-INTERROGATE   *
+003400* THE SPECIAL REGISTER AFTER THE CALL RETURNS.                   *
+003410*----------------------------------------------------------------*
+003420 LINKAGE SECTION.
+003430 01  LS-RESULT-AREA.
+003440      03 LS-RETURN-CODE         PIC 9(02) COMP.
+003450      03 LS-MISMATCH-COUNT      PIC 9(04) COMP.
+003460      03 LS-ERROR-COUNT         PIC 9(04) COMP.
+003470      03 LS-VERIFY-USED-COUNT   PIC 9(04) COMP.
+003480*
+003490 PROCEDURE DIVISION.
+003500*================================================================*
+003510* 0000-MAIN-RTN - THE ENTRY POINT USED WHEN TEST1 IS RUN AS ITS  *
+003520* OWN JOB STEP (RETURN-CODE IS THE ONLY OUTPUT ANYONE READS).    *
+003530* THE JOB-STEP ENTRY POINT TAKES NO PARAMETER, SO A STANDALONE   *
+003540* LOAD MODULE STILL LINKS AND RUNS ON ITS OWN.  THE CALLABLE     *
+003550* PATH LIVES BEHIND A SECOND, PARAMETERIZED ENTRY POINT,         *
+003560* TEST1C (SEE CALLABLE-ENTRY-RTN BELOW), FOR A CALLING BATCH     *
+003570* PROGRAM THAT WANTS THE RESULT AREA INSTEAD; BOTH ENTRY POINTS  *
+003580* SHARE RUN-CONFORMANCE-RTN SO THE ACTUAL CHECKS ONLY LIVE IN    *
+003590* ONE PLACE.                                                     *
+003600*================================================================*
+003610 MAIN-RTN.
+003620     PERFORM RUN-CONFORMANCE-RTN.
+003630     GOBACK.
+003640*================================================================*
+003650* RUN-CONFORMANCE-RTN - THE CONFORMANCE RUN ITSELF, SHARED BY    *
+003660* MAIN-RTN AND CALLABLE-ENTRY-RTN BELOW.                         *
+003670*================================================================*
+003680 RUN-CONFORMANCE-RTN SECTION.
+003690     PERFORM EDIT-RTN.
+003700     PERFORM OPEN-TESTOUT-RTN.
+003710     PERFORM OUTPUT-RTN.
+003720     PERFORM CLOSE-TESTOUT-RTN.
+003730     PERFORM SET-RETURN-CODE-RTN.
+003740 EXIT.
+003750*================================================================*
+003760* CALLABLE-ENTRY-RTN - TEST1C IS THE ENTRY POINT A CALLING BATCH *
+003770* PROGRAM USES (CALL 'TEST1C' USING A RESULT AREA MATCHING       *
+003780* LS-RESULT-AREA ABOVE) TO RUN THE SAME CONFORMANCE CHECK AND    *
+003790* GET THE VERDICT BACK WITHOUT RE-INTERROGATING RETURN-CODE.     *
+003800*================================================================*
+003810 CALLABLE-ENTRY-RTN SECTION.
+003820     ENTRY 'TEST1C' USING LS-RESULT-AREA.
+003830     PERFORM RUN-CONFORMANCE-RTN.
+003840     PERFORM POPULATE-RESULT-AREA-RTN.
+003850 EXIT.
+003860     GOBACK.
+003870*================================================================*
+003880* EDIT-RTN - LOADS EACH VAR WITH ITS TEST VALUE, THEN RE-READS   *
+003890* IT BACK AND COMPARES IT AGAINST THE EXPECTED VALUE             *
+003900*================================================================*
+003910 EDIT-RTN SECTION.
+003920     PERFORM LOAD-DEFAULT-CASES-RTN.
+003930     PERFORM LOAD-INPUT-CASES-RTN.
+003940 
+003950     MOVE WS-EXPECTED-X     TO VAR OF TEST-X.
+003960     MOVE WS-EXPECTED-9     TO VAR OF TEST-9.
+003970     MOVE WS-EXPECTED-S     TO VAR OF TEST-S.
+003980     MOVE WS-EXPECTED-COMP3 TO VAR OF TEST-COMP3.
+003990     PERFORM MOVE-N-CASE-RTN
+004000         VARYING WS-N-IDX FROM 1 BY 1
+004010         UNTIL WS-N-IDX > 3.
+004020     MOVE WS-EXPECTED-B     TO VAR OF TEST-B.
+004030     MOVE WS-EXPECTED-COMP1 TO VAR-COMP1 OF TEST-FLOAT.
+004040     MOVE WS-EXPECTED-COMP2 TO VAR-COMP2 OF TEST-FLOAT.
+004050     PERFORM POPULATE-TEST-TABLE-RTN.
+004060     PERFORM MOVE-DATE-CASE-RTN
+004070         VARYING WS-DATE-IDX FROM 1 BY 1
+004080         UNTIL WS-DATE-IDX > 2.
+004090     PERFORM OVERFLOW-TEST-RTN.
+004100 
+004110     PERFORM VERIFY-TEST-X-RTN.
+004120     PERFORM VERIFY-TEST-9-RTN.
+004130     PERFORM VERIFY-TEST-S-RTN.
+004140     PERFORM VERIFY-TEST-COMP3-RTN.
+004150     PERFORM VERIFY-TEST-N-RTN.
+004160     PERFORM VERIFY-TEST-B-RTN.
+004170     PERFORM VERIFY-TEST-FLOAT-RTN.
+004180     PERFORM VERIFY-TEST-TABLE-RTN.
+004190     PERFORM VERIFY-TEST-DATE-RTN.
+004200     PERFORM VERIFY-TEST-OVERFLOW-RTN.
+004210 EXIT.
+004220*================================================================*
+004230* LOAD-DEFAULT-CASES-RTN - SEEDS WS-EXPECTED-VALUES FROM THE     *
+004240* BUILT-IN LITERALS IN WS-DEFAULT-VALUES.  LOAD-INPUT-CASES-RTN  *
+004250* MAY OVERRIDE ANY OF THESE BELOW.                               *
+004260*================================================================*
+004270 LOAD-DEFAULT-CASES-RTN SECTION.
+004280     MOVE WS-DEFAULT-X     TO WS-EXPECTED-X.
+004290     MOVE WS-DEFAULT-9     TO WS-EXPECTED-9.
+004300     MOVE WS-DEFAULT-S     TO WS-EXPECTED-S.
+004310     MOVE WS-DEFAULT-COMP3 TO WS-EXPECTED-COMP3.
+004320     PERFORM LOAD-DEFAULT-N-CASE-RTN
+004330         VARYING WS-N-IDX FROM 1 BY 1
+004340         UNTIL WS-N-IDX > 3.
+004350     MOVE WS-DEFAULT-B     TO WS-EXPECTED-B.
+004360     MOVE WS-DEFAULT-COMP1 TO WS-EXPECTED-COMP1.
+004370     MOVE WS-DEFAULT-COMP2 TO WS-EXPECTED-COMP2.
+004380     PERFORM LOAD-DEFAULT-DATE-CASE-RTN
+004390         VARYING WS-DATE-IDX FROM 1 BY 1
+004400         UNTIL WS-DATE-IDX > 2.
+004410 EXIT.
+004420*================================================================*
+004430* LOAD-DEFAULT-N-CASE-RTN - SEEDS ONE TAGGED CODEPAGE CASE OF    *
+004440* TEST-N.  EACH CASE CARRIES GENUINE CODEPAGE-SPECIFIC BYTES     *
+004450* (SHIFT-JIS, EBCDIC KATAKANA, UTF-8 KANJI) INSTEAD OF PLAIN     *
+004460* ASCII, SO A REAL MIS-DECODE CANNOT SAIL THROUGH UNDETECTED.    *
+004470*================================================================*
+004480 LOAD-DEFAULT-N-CASE-RTN SECTION.
+004490     EVALUATE WS-N-IDX
+004500         WHEN 1
+004510             MOVE 'SHIFT-JIS ' TO TN-CODEPAGE (WS-N-IDX)
+004520             MOVE '‚±‚ñ‚É‚¿‚ÍA¢ŠEI'
+004530                 TO WS-EXPECTED-N (WS-N-IDX)
+004540         WHEN 2
+004550             MOVE 'EBCDIC-KAT' TO TN-CODEPAGE (WS-N-IDX)
+004560*            X'818283848586878889' = EBCDIC KATAKANA (CCSID 290)
+004570*            HALFWIDTH "AIUEOKAKIKU" - NOT REPRESENTABLE IN ASCII
+004580             MOVE X'818283848586878889'
+004590                 TO WS-EXPECTED-N (WS-N-IDX)
+004600         WHEN 3
+004610             MOVE 'UTF-8     ' TO TN-CODEPAGE (WS-N-IDX)
+004620*            X'E697A5E69CACE8AA9E' = UTF-8 FOR NIHONGO (JAPANESE)
+004630             MOVE X'E697A5E69CACE8AA9E'
+004640                 TO WS-EXPECTED-N (WS-N-IDX)
+004650     END-EVALUATE.
+004660 EXIT.
+004670*================================================================*
+004680* LOAD-DEFAULT-DATE-CASE-RTN - SEEDS ONE TAGGED TEST-DATE CASE.  *
+004690* THE WINDOW IS ANCHORED TO A FIXED BASE YEAR (WS-DATE-BASE-YEAR,*
+004700* SEE CHECK-DATE-WINDOW-RTN) RATHER THAN THE CURRENT DATE, SO    *
+004710* CASE 1 (YY=29) ALWAYS WINDOWS INTO THE CURRENT CENTURY AND     *
+004720* CASE 2 (YY=85) ALWAYS WINDOWS INTO THE PRIOR ONE, EXERCISING   *
+004730* BOTH OUTCOMES WITHOUT A TESTIN.DAT OVERRIDE, REGARDLESS OF     *
+004740* WHEN THIS JOB ACTUALLY RUNS.                                  *
+004750*================================================================*
+004760 LOAD-DEFAULT-DATE-CASE-RTN SECTION.
+004770     EVALUATE WS-DATE-IDX
+004780         WHEN 1
+004790             MOVE 20290615 TO WS-EXPECTED-DATE (WS-DATE-IDX)
+004800         WHEN 2
+004810             MOVE 19850615 TO WS-EXPECTED-DATE (WS-DATE-IDX)
+004820     END-EVALUATE.
+004830 EXIT.
+004840*================================================================*
+004850* LOAD-INPUT-CASES-RTN - APPLIES ANY OVERRIDES FOUND IN THE      *
+004860* OPTIONAL TESTIN.DAT CARD-IMAGE DATASET OVER THE DEFAULTS.      *
+004870* TESTIN.DAT NOT BEING PRESENT (STATUS 05/35) IS EXPECTED AND    *
+004880* LEAVES THE BUILT-IN DEFAULTS IN PLACE; ANY OTHER NON-ZERO      *
+004890* STATUS IS A GENUINE I/O ERROR AND IS RECORDED AS SUCH.         *
+004900*================================================================*
+004910 LOAD-INPUT-CASES-RTN SECTION.
+004920     MOVE 'N' TO TESTCASE-EOF-SW.
+004930     OPEN INPUT TESTCASE-FILE.
+004940     IF TESTCASE-FILE-OK
+004950         PERFORM READ-TESTCASE-RTN UNTIL TESTCASE-EOF
+004960         CLOSE TESTCASE-FILE
+004970     ELSE
+004980         IF NOT TESTCASE-FILE-NOT-FOUND
+004990             MOVE 'TESTCASE' TO WS-ERROR-NAME
+005000             PERFORM RECORD-FILE-ERROR-RTN
+005010         END-IF
+005020     END-IF.
+005030 EXIT.
+005040*
+005050 READ-TESTCASE-RTN SECTION.
+005060     READ TESTCASE-FILE
+005070         AT END
+005080             SET TESTCASE-EOF TO TRUE
+005090         NOT AT END
+005100             PERFORM APPLY-TESTCASE-OVERRIDE-RTN
+005110     END-READ.
+005120 EXIT.
+005130*
+005140 APPLY-TESTCASE-OVERRIDE-RTN SECTION.
+005150     EVALUATE TC-FIELD-NAME
+005160         WHEN 'TEST-X'
+005170             MOVE TC-FIELD-VALUE TO WS-EXPECTED-X
+005180         WHEN 'TEST-9'
+005190             MOVE FUNCTION NUMVAL (TC-FIELD-VALUE)
+005200                 TO WS-EXPECTED-9
+005210         WHEN 'TEST-S'
+005220             MOVE FUNCTION NUMVAL (TC-FIELD-VALUE)
+005230                 TO WS-EXPECTED-S
+005240         WHEN 'TEST-COMP3'
+005250             MOVE FUNCTION NUMVAL (TC-FIELD-VALUE)
+005260                 TO WS-EXPECTED-COMP3
+005270         WHEN 'TEST-N-1'
+005280             MOVE TC-FIELD-VALUE TO WS-EXPECTED-N (1)
+005290         WHEN 'TEST-N-2'
+005300             MOVE TC-FIELD-VALUE TO WS-EXPECTED-N (2)
+005310         WHEN 'TEST-N-3'
+005320             MOVE TC-FIELD-VALUE TO WS-EXPECTED-N (3)
+005330         WHEN 'TEST-B'
+005340             MOVE FUNCTION NUMVAL (TC-FIELD-VALUE)
+005350                 TO WS-EXPECTED-B
+005360         WHEN 'TEST-F1'
+005370             MOVE FUNCTION NUMVAL (TC-FIELD-VALUE)
+005380                 TO WS-EXPECTED-COMP1
+005390         WHEN 'TEST-F2'
+005400             MOVE FUNCTION NUMVAL (TC-FIELD-VALUE)
+005410                 TO WS-EXPECTED-COMP2
+005420         WHEN 'TEST-DATE-1'
+005430             MOVE FUNCTION NUMVAL (TC-FIELD-VALUE)
+005440                 TO WS-EXPECTED-DATE (1)
+005450         WHEN 'TEST-DATE-2'
+005460             MOVE FUNCTION NUMVAL (TC-FIELD-VALUE)
+005470                 TO WS-EXPECTED-DATE (2)
+005480         WHEN OTHER
+005490             CONTINUE
+005500     END-EVALUATE.
+005510 EXIT.
+005520*================================================================*
+005530* POPULATE-TEST-TABLE-RTN - LOADS THE OCCURS DEPENDING ON TABLE  *
+005540* WITH A HANDFUL OF ENTRIES, KEEPING A PARALLEL EXPECTED-VALUES  *
+005550* ARRAY SO VERIFY-TEST-TABLE-RTN CAN PROVE THE ROUND-TRIP        *
+005560*================================================================*
+005570 POPULATE-TEST-TABLE-RTN SECTION.
+005580     MOVE 3 TO TBL-COUNT.
+005590     PERFORM POPULATE-TABLE-ENTRY-RTN
+005600         VARYING WS-TABLE-IDX FROM 1 BY 1
+005610         UNTIL WS-TABLE-IDX > TBL-COUNT.
+005620 EXIT.
+005630*
+005640 MOVE-N-CASE-RTN SECTION.
+005650     MOVE WS-EXPECTED-N (WS-N-IDX)
+005660         TO VAR OF TEST-N-CASE (WS-N-IDX).
+005670 EXIT.
+005680*
+005690 MOVE-DATE-CASE-RTN SECTION.
+005700     MOVE WS-EXPECTED-DATE (WS-DATE-IDX)
+005710         TO VAR OF TEST-DATE-CASE (WS-DATE-IDX).
+005720 EXIT.
+005730*================================================================*
+005740* OVERFLOW-TEST-RTN - DELIBERATELY MOVES AN OVERSIZED VALUE INTO *
+005750* EACH NUMERIC GROUP'S OVERFLOW TARGET UNDER ON SIZE ERROR, SO   *
+005760* VERIFY-TEST-OVERFLOW-RTN CAN TELL A TRAPPED OVERFLOW FROM A    *
+005770* SILENT TRUNCATION.  MOVE HAS NO SIZE ERROR CLAUSE, SO COMPUTE  *
+005780* IS USED TO CARRY THE OVERSIZED LITERAL INTO THE TARGET FIELD.  *
+005790*================================================================*
+005800 OVERFLOW-TEST-RTN SECTION.
+005810     MOVE 'N' TO WS-OVFL-9-SW.
+005820     MOVE 'N' TO WS-OVFL-S-SW.
+005830     MOVE 'N' TO WS-OVFL-COMP3-SW.
+005840     MOVE 'N' TO WS-OVFL-B-SW.
+005850     COMPUTE OVFL-9 = WS-OVERFLOW-9
+005860         ON SIZE ERROR
+005870             SET WS-OVFL-9-TRAPPED TO TRUE
+005880     END-COMPUTE.
+005890     COMPUTE OVFL-S = WS-OVERFLOW-S
+005900         ON SIZE ERROR
+005910             SET WS-OVFL-S-TRAPPED TO TRUE
+005920     END-COMPUTE.
+005930     COMPUTE OVFL-COMP3 = WS-OVERFLOW-COMP3
+005940         ON SIZE ERROR
+005950             SET WS-OVFL-COMP3-TRAPPED TO TRUE
+005960     END-COMPUTE.
+005970     COMPUTE OVFL-B = WS-OVERFLOW-B
+005980         ON SIZE ERROR
+005990             SET WS-OVFL-B-TRAPPED TO TRUE
+006000     END-COMPUTE.
+006010 EXIT.
+006020*
+006030 POPULATE-TABLE-ENTRY-RTN SECTION.
+006040     EVALUATE WS-TABLE-IDX
+006050         WHEN 1
+006060             MOVE 'CLAIM-0001' TO TBL-VALUE (WS-TABLE-IDX)
+006070             MOVE 'CLAIM-0001' TO WS-TABLE-EXPECTED (WS-TABLE-IDX)
+006080         WHEN 2
+006090             MOVE 'CLAIM-0002' TO TBL-VALUE (WS-TABLE-IDX)
+006100             MOVE 'CLAIM-0002' TO WS-TABLE-EXPECTED (WS-TABLE-IDX)
+006110         WHEN 3
+006120             MOVE 'CLAIM-0003' TO TBL-VALUE (WS-TABLE-IDX)
+006130             MOVE 'CLAIM-0003' TO WS-TABLE-EXPECTED (WS-TABLE-IDX)
+006140         WHEN OTHER
+006150             CONTINUE
+006160     END-EVALUATE.
+006170 EXIT.
+006180*----------------------------------------------------------------*
+006190* VERIFY-xxx-RTN - RE-READ VAR AND RECORD A PASS/FAIL ENTRY      *
+006200*----------------------------------------------------------------*
+006210* NEXT-VERIFY-SLOT-RTN CLAIMS THE NEXT FREE WS-VERIFY-ENTRY SO   *
+006220* EACH VERIFY-xxx-RTN BELOW DOES NOT HAVE TO KNOW ITS OWN INDEX  *
+006230*----------------------------------------------------------------*
+006240 NEXT-VERIFY-SLOT-RTN SECTION.
+006250     ADD 1 TO WS-VERIFY-USED-COUNT.
+006260     SET WS-VERIFY-IDX TO WS-VERIFY-USED-COUNT.
+006270 EXIT.
+006280*
+006290 VERIFY-TEST-X-RTN SECTION.
+006300     PERFORM NEXT-VERIFY-SLOT-RTN.
+006310     MOVE 'TEST-X'     TO WS-VERIFY-NAME (WS-VERIFY-IDX).
+006320     IF VAR OF TEST-X = WS-EXPECTED-X
+006330         SET WS-VERIFY-PASSED (WS-VERIFY-IDX) TO TRUE
+006340     ELSE
+006350         SET WS-VERIFY-FAILED (WS-VERIFY-IDX) TO TRUE
+006360     END-IF.
+006370 EXIT.
+006380*
+006390 VERIFY-TEST-9-RTN SECTION.
+006400     PERFORM NEXT-VERIFY-SLOT-RTN.
+006410     MOVE 'TEST-9'     TO WS-VERIFY-NAME (WS-VERIFY-IDX).
+006420     IF VAR OF TEST-9 = WS-EXPECTED-9
+006430         SET WS-VERIFY-PASSED (WS-VERIFY-IDX) TO TRUE
+006440     ELSE
+006450         SET WS-VERIFY-FAILED (WS-VERIFY-IDX) TO TRUE
+006460     END-IF.
+006470 EXIT.
+006480*
+006490 VERIFY-TEST-S-RTN SECTION.
+006500     PERFORM NEXT-VERIFY-SLOT-RTN.
+006510     MOVE 'TEST-S'     TO WS-VERIFY-NAME (WS-VERIFY-IDX).
+006520     IF VAR OF TEST-S = WS-EXPECTED-S
+006530         SET WS-VERIFY-PASSED (WS-VERIFY-IDX) TO TRUE
+006540     ELSE
+006550         SET WS-VERIFY-FAILED (WS-VERIFY-IDX) TO TRUE
+006560     END-IF.
+006570 EXIT.
+006580*
+006590 VERIFY-TEST-COMP3-RTN SECTION.
+006600     PERFORM NEXT-VERIFY-SLOT-RTN.
+006610     MOVE 'TEST-COMP3' TO WS-VERIFY-NAME (WS-VERIFY-IDX).
+006620     IF VAR OF TEST-COMP3 = WS-EXPECTED-COMP3
+006630         SET WS-VERIFY-PASSED (WS-VERIFY-IDX) TO TRUE
+006640     ELSE
+006650         SET WS-VERIFY-FAILED (WS-VERIFY-IDX) TO TRUE
+006660     END-IF.
+006670 EXIT.
+006680*
+006690 VERIFY-TEST-N-RTN SECTION.
+006700     PERFORM NEXT-VERIFY-SLOT-RTN.
+006710     MOVE 'TEST-N'     TO WS-VERIFY-NAME (WS-VERIFY-IDX).
+006720     MOVE 'N' TO WS-N-MISMATCH-SW.
+006730     PERFORM CHECK-N-CASE-RTN
+006740         VARYING WS-N-IDX FROM 1 BY 1
+006750         UNTIL WS-N-IDX > 3.
+006760     IF WS-N-MISMATCH
+006770         SET WS-VERIFY-FAILED (WS-VERIFY-IDX) TO TRUE
+006780     ELSE
+006790         SET WS-VERIFY-PASSED (WS-VERIFY-IDX) TO TRUE
+006800     END-IF.
+006810 EXIT.
+006820*
+006830 CHECK-N-CASE-RTN SECTION.
+006840     IF VAR OF TEST-N-CASE (WS-N-IDX) NOT =
+006850             WS-EXPECTED-N (WS-N-IDX)
+006860         SET WS-N-MISMATCH TO TRUE
+006870     END-IF.
+006880 EXIT.
+006890*
+006900 VERIFY-TEST-B-RTN SECTION.
+006910     PERFORM NEXT-VERIFY-SLOT-RTN.
+006920     MOVE 'TEST-B'     TO WS-VERIFY-NAME (WS-VERIFY-IDX).
+006930     IF VAR OF TEST-B = WS-EXPECTED-B
+006940         SET WS-VERIFY-PASSED (WS-VERIFY-IDX) TO TRUE
+006950     ELSE
+006960         SET WS-VERIFY-FAILED (WS-VERIFY-IDX) TO TRUE
+006970     END-IF.
+006980 EXIT.
+006990*
+007000 VERIFY-TEST-FLOAT-RTN SECTION.
+007010     PERFORM NEXT-VERIFY-SLOT-RTN.
+007020     MOVE 'TEST-FLOAT' TO WS-VERIFY-NAME (WS-VERIFY-IDX).
+007030     IF VAR-COMP1 OF TEST-FLOAT = WS-EXPECTED-COMP1
+007040        AND VAR-COMP2 OF TEST-FLOAT = WS-EXPECTED-COMP2
+007050         SET WS-VERIFY-PASSED (WS-VERIFY-IDX) TO TRUE
+007060     ELSE
+007070         SET WS-VERIFY-FAILED (WS-VERIFY-IDX) TO TRUE
+007080     END-IF.
+007090 EXIT.
+007100*
+007110 VERIFY-TEST-TABLE-RTN SECTION.
+007120     PERFORM NEXT-VERIFY-SLOT-RTN.
+007130     MOVE 'TEST-TABLE' TO WS-VERIFY-NAME (WS-VERIFY-IDX).
+007140     MOVE 'N' TO WS-TABLE-MISMATCH-SW.
+007150     PERFORM CHECK-TABLE-ENTRY-RTN
+007160         VARYING WS-TABLE-IDX FROM 1 BY 1
+007170         UNTIL WS-TABLE-IDX > TBL-COUNT.
+007180     IF WS-TABLE-MISMATCH
+007190         SET WS-VERIFY-FAILED (WS-VERIFY-IDX) TO TRUE
+007200     ELSE
+007210         SET WS-VERIFY-PASSED (WS-VERIFY-IDX) TO TRUE
+007220     END-IF.
+007230 EXIT.
+007240*
+007250 CHECK-TABLE-ENTRY-RTN SECTION.
+007260     IF TBL-VALUE (WS-TABLE-IDX) NOT =
+007270             WS-TABLE-EXPECTED (WS-TABLE-IDX)
+007280         SET WS-TABLE-MISMATCH TO TRUE
+007290     END-IF.
+007300 EXIT.
+007310*================================================================*
+007320* VERIFY-TEST-DATE-RTN - ROUND-TRIPS VAR FOR BOTH TEST-DATE-CASE *
+007330* ENTRIES LIKE THE OTHER GROUPS, AND ALSO CONFIRMS FOR EACH CASE *
+007340* THAT THE CCYY CENTURY IS THE ONE THE SLIDING WINDOW IN         *
+007350* CHECK-DATE-WINDOW-RTN SAYS THE YY SHOULD RESOLVE TO            *
+007360*================================================================*
+007370 VERIFY-TEST-DATE-RTN SECTION.
+007380     PERFORM NEXT-VERIFY-SLOT-RTN.
+007390     MOVE 'TEST-DATE' TO WS-VERIFY-NAME (WS-VERIFY-IDX).
+007400     MOVE 'N' TO WS-DATE-MISMATCH-SW.
+007410     MOVE 'N' TO WS-DATE-WINDOW-MISMATCH-SW.
+007420     PERFORM CHECK-DATE-CASE-RTN
+007430         VARYING WS-DATE-IDX FROM 1 BY 1
+007440         UNTIL WS-DATE-IDX > 2.
+007450     IF WS-DATE-MISMATCH
+007460         SET WS-VERIFY-FAILED (WS-VERIFY-IDX) TO TRUE
+007470     ELSE
+007480         SET WS-VERIFY-PASSED (WS-VERIFY-IDX) TO TRUE
+007490     END-IF.
+007500 EXIT.
+007510*
+007520 CHECK-DATE-CASE-RTN SECTION.
+007530     PERFORM CHECK-DATE-WINDOW-RTN.
+007540     IF VAR OF TEST-DATE-CASE (WS-DATE-IDX) NOT =
+007550             WS-EXPECTED-DATE (WS-DATE-IDX)
+007560        OR WS-DATE-WINDOW-MISMATCH
+007570         SET WS-DATE-MISMATCH TO TRUE
+007580     END-IF.
+007590 EXIT.
+007600*
+007610 CHECK-DATE-WINDOW-RTN SECTION.
+007620     COMPUTE WS-DATE-CCYY =
+007630         VAR OF TEST-DATE-CASE (WS-DATE-IDX) / 10000.
+007640     COMPUTE WS-DATE-YY = FUNCTION MOD (WS-DATE-CCYY 100).
+007650     COMPUTE WS-DATE-WINDOWED-CCYY =
+007660         FUNCTION YEAR-TO-YYYY (WS-DATE-YY WS-DATE-PIVOT
+007670             WS-DATE-BASE-YEAR).
+007680     IF WS-DATE-WINDOWED-CCYY NOT = WS-DATE-CCYY
+007690         SET WS-DATE-WINDOW-MISMATCH TO TRUE
+007700     END-IF.
+007710 EXIT.
+007720*================================================================*
+007730* VERIFY-TEST-OVERFLOW-RTN - PASSES ONLY IF EVERY OVERSIZED MOVE *
+007740* IN OVERFLOW-TEST-RTN WAS CAUGHT BY ON SIZE ERROR.  A FIELD     *
+007750* THAT SHOWS UP HERE AS NOT TRAPPED TRUNCATED SILENTLY INSTEAD - *
+007760* EXACTLY THE ENVIRONMENT DEFECT THIS CHECK EXISTS TO CATCH.     *
+007770*================================================================*
+007780 VERIFY-TEST-OVERFLOW-RTN SECTION.
+007790     PERFORM NEXT-VERIFY-SLOT-RTN.
+007800     MOVE 'TEST-OVFL' TO WS-VERIFY-NAME (WS-VERIFY-IDX).
+007810     IF WS-OVFL-9-TRAPPED AND WS-OVFL-S-TRAPPED
+007820        AND WS-OVFL-COMP3-TRAPPED AND WS-OVFL-B-TRAPPED
+007830         SET WS-VERIFY-PASSED (WS-VERIFY-IDX) TO TRUE
+007840     ELSE
+007850         SET WS-VERIFY-FAILED (WS-VERIFY-IDX) TO TRUE
+007860     END-IF.
+007870 EXIT.
+007880*================================================================*
+007890* RECORD-FILE-ERROR-RTN - CLAIMS A VERIFY SLOT FOR AN I/O ERROR, *
+007900* KEYED BY THE NAME LEFT IN WS-ERROR-NAME BY THE CALLER          *
+007910*================================================================*
+007920 RECORD-FILE-ERROR-RTN SECTION.
+007930     PERFORM NEXT-VERIFY-SLOT-RTN.
+007940     MOVE WS-ERROR-NAME TO WS-VERIFY-NAME (WS-VERIFY-IDX).
+007950     SET WS-VERIFY-ERROR (WS-VERIFY-IDX) TO TRUE.
+007960 EXIT.
+007970*================================================================*
+007980* OPEN-TESTOUT-RTN / CLOSE-TESTOUT-RTN - MANAGE TESTOUT.DAT,     *
+007990* THE FIXED-LENGTH REGRESSION RESULTS DATASET                    *
+008000*================================================================*
+008010 OPEN-TESTOUT-RTN SECTION.
+008020     OPEN OUTPUT TESTOUT-FILE.
+008030     IF NOT TESTOUT-FILE-OK
+008040         DISPLAY 'TESTOUT OPEN FAILED, FILE STATUS='
+008050             TESTOUT-FILE-STATUS
+008060         MOVE 'TESTOUT'   TO WS-ERROR-NAME
+008070         PERFORM RECORD-FILE-ERROR-RTN
+008080     END-IF.
+008090 EXIT.
+008100*
+008110 CLOSE-TESTOUT-RTN SECTION.
+008120     IF TESTOUT-FILE-OK
+008130         CLOSE TESTOUT-FILE
+008140     END-IF.
+008150 EXIT.
+008160*
+008170*================================================================*
+008180* CHECK-TESTOUT-WRITE-RTN - CALLED AFTER EVERY WRITE TO          *
+008190* TESTOUT-RECORD.  THE FIRST FAILING STATUS (E.G. DASD FULL)     *
+008200* TRIPS TESTOUT-WRITE-FAILED-SW, WHICH EVERY REMAINING WRITE     *
+008210* SITE CHECKS BEFORE ISSUING ITS OWN WRITE, SO A PERSISTENT      *
+008220* FAILURE IS RECORDED ONCE RATHER THAN ONCE PER REMAINING GROUP. *
+008230*================================================================*
+008240 CHECK-TESTOUT-WRITE-RTN SECTION.
+008250     IF NOT TESTOUT-FILE-OK
+008260         SET TESTOUT-WRITE-FAILED TO TRUE
+008270         MOVE 'TESTOUT-WRT' TO WS-ERROR-NAME
+008280         PERFORM RECORD-FILE-ERROR-RTN
+008290     END-IF.
+008300 EXIT.
+008310*
+008320*================================================================*
+008330* OUTPUT-RTN - REPORTS EACH GROUP'S VALUE AND VERIFICATION       *
+008340* RESULT TO SYSOUT, AND WRITES ONE TESTOUT.DAT RECORD PER GROUP. *
+008350* EACH WRITE IS CHECKED BY CHECK-TESTOUT-WRITE-RTN, WHICH STOPS  *
+008360* FURTHER WRITES ONCE THE FIRST FAILURE (E.G. DASD FULL) IS      *
+008370* SEEN, THE SAME WAY OPEN-TESTOUT-RTN ALREADY GUARDS AGAINST AN  *
+008380* OPEN FAILURE.                                                  *
+008390*================================================================*
+008400 OUTPUT-RTN SECTION.
+008410     MOVE 'TEST-X'      TO WS-REPORT-NAME.
+008420     MOVE 'X(14)'       TO WS-REPORT-PICTURE.
+008430     MOVE 14            TO WS-REPORT-LENGTH.
+008440     MOVE VAR OF TEST-X TO WS-REPORT-RAW.
+008450     PERFORM REPORT-FIELD-RTN.
+008460     MOVE 'TEST-9'      TO WS-REPORT-NAME.
+008470     MOVE '9(08)'       TO WS-REPORT-PICTURE.
+008480     MOVE 08            TO WS-REPORT-LENGTH.
+008490     MOVE VAR-RAW OF TEST-9 TO WS-REPORT-RAW.
+008500     PERFORM REPORT-FIELD-RTN.
+008510     MOVE 'TEST-S'      TO WS-REPORT-NAME.
+008520     MOVE 'S9(07)'      TO WS-REPORT-PICTURE.
+008530     MOVE 07            TO WS-REPORT-LENGTH.
+008540     MOVE VAR-RAW OF TEST-S TO WS-REPORT-RAW.
+008550     PERFORM REPORT-FIELD-RTN.
+008560     MOVE 'TEST-COMP3'  TO WS-REPORT-NAME.
+008570     MOVE 'S9(09)V9(2) COMP-3' TO WS-REPORT-PICTURE.
+008580     MOVE 06            TO WS-REPORT-LENGTH.
+008590     MOVE VAR-RAW OF TEST-COMP3 TO WS-REPORT-RAW.
+008600     PERFORM REPORT-FIELD-RTN.
+008610     PERFORM DISPLAY-N-CASE-RTN
+008620         VARYING WS-N-IDX FROM 1 BY 1
+008630         UNTIL WS-N-IDX > 3.
+008640     MOVE 'TEST-B'      TO WS-REPORT-NAME.
+008650     MOVE 'S9(4) COMP'  TO WS-REPORT-PICTURE.
+008660     MOVE 02            TO WS-REPORT-LENGTH.
+008670     MOVE VAR-RAW OF TEST-B TO WS-REPORT-RAW.
+008680     PERFORM REPORT-FIELD-RTN.
+008690     MOVE 'TEST-FLOAT'  TO WS-REPORT-NAME.
+008700     MOVE 'COMP-1/COMP-2' TO WS-REPORT-PICTURE.
+008710     MOVE 12            TO WS-REPORT-LENGTH.
+008720     MOVE VAR-RAW OF TEST-FLOAT TO WS-REPORT-RAW.
+008730     PERFORM REPORT-FIELD-RTN.
+008740     PERFORM DISPLAY-TABLE-ENTRY-RTN
+008750         VARYING WS-TABLE-IDX FROM 1 BY 1
+008760         UNTIL WS-TABLE-IDX > TBL-COUNT.
+008770     PERFORM DISPLAY-DATE-CASE-RTN
+008780         VARYING WS-DATE-IDX FROM 1 BY 1
+008790         UNTIL WS-DATE-IDX > 2.
+008800     MOVE 'TEST-OVFL-9'     TO WS-REPORT-NAME.
+008810     MOVE '9(08)'           TO WS-REPORT-PICTURE.
+008820     MOVE 08                TO WS-REPORT-LENGTH.
+008830     MOVE OVFL-9-RAW        TO WS-REPORT-RAW.
+008840     PERFORM REPORT-FIELD-RTN.
+008850     IF WS-OVFL-9-TRAPPED
+008860         DISPLAY 'TEST-OVFL-9     OVERFLOW: TRAPPED'
+008870     ELSE
+008880         DISPLAY 'TEST-OVFL-9     OVERFLOW: SILENT TRUNCATION'
+008890     END-IF.
+008900     MOVE 'TEST-OVFL-S'     TO WS-REPORT-NAME.
+008910     MOVE 'S9(07)'          TO WS-REPORT-PICTURE.
+008920     MOVE 07                TO WS-REPORT-LENGTH.
+008930     MOVE OVFL-S-RAW        TO WS-REPORT-RAW.
+008940     PERFORM REPORT-FIELD-RTN.
+008950     IF WS-OVFL-S-TRAPPED
+008960         DISPLAY 'TEST-OVFL-S     OVERFLOW: TRAPPED'
+008970     ELSE
+008980         DISPLAY 'TEST-OVFL-S     OVERFLOW: SILENT TRUNCATION'
+008990     END-IF.
+009000     MOVE 'TEST-OVFL-C3'    TO WS-REPORT-NAME.
+009010     MOVE 'S9(09)V9(2) COMP-3' TO WS-REPORT-PICTURE.
+009020     MOVE 06                TO WS-REPORT-LENGTH.
+009030     MOVE OVFL-COMP3-RAW    TO WS-REPORT-RAW.
+009040     PERFORM REPORT-FIELD-RTN.
+009050     IF WS-OVFL-COMP3-TRAPPED
+009060         DISPLAY 'TEST-OVFL-C3    OVERFLOW: TRAPPED'
+009070     ELSE
+009080         DISPLAY 'TEST-OVFL-C3    OVERFLOW: SILENT TRUNCATION'
+009090     END-IF.
+009100     MOVE 'TEST-OVFL-B'     TO WS-REPORT-NAME.
+009110     MOVE 'S9(4) COMP'      TO WS-REPORT-PICTURE.
+009120     MOVE 02                TO WS-REPORT-LENGTH.
+009130     MOVE OVFL-B-RAW        TO WS-REPORT-RAW.
+009140     PERFORM REPORT-FIELD-RTN.
+009150     IF WS-OVFL-B-TRAPPED
+009160         DISPLAY 'TEST-OVFL-B     OVERFLOW: TRAPPED'
+009170     ELSE
+009180         DISPLAY 'TEST-OVFL-B     OVERFLOW: SILENT TRUNCATION'
+009190     END-IF.
+009200     IF TESTOUT-FILE-OK
+009210         MOVE 'TEST-X'     TO TO-FIELD-NAME
+009220         MOVE VAR OF TEST-X TO TO-RAW-BYTES
+009230         MOVE END-POINT OF TEST-X TO TO-END-POINT
+009240         WRITE TESTOUT-RECORD
+009250         PERFORM CHECK-TESTOUT-WRITE-RTN
+009260         MOVE 'TEST-9'     TO TO-FIELD-NAME
+009270         MOVE VAR-RAW OF TEST-9 TO TO-RAW-BYTES
+009280         MOVE END-POINT OF TEST-9 TO TO-END-POINT
+009290         IF NOT TESTOUT-WRITE-FAILED
+009300             WRITE TESTOUT-RECORD
+009310             PERFORM CHECK-TESTOUT-WRITE-RTN
+009320         END-IF
+009330         MOVE 'TEST-S'     TO TO-FIELD-NAME
+009340         MOVE VAR-RAW OF TEST-S TO TO-RAW-BYTES
+009350         MOVE END-POINT OF TEST-S TO TO-END-POINT
+009360         IF NOT TESTOUT-WRITE-FAILED
+009370             WRITE TESTOUT-RECORD
+009380             PERFORM CHECK-TESTOUT-WRITE-RTN
+009390         END-IF
+009400         MOVE 'TEST-COMP3' TO TO-FIELD-NAME
+009410         MOVE VAR-RAW OF TEST-COMP3 TO TO-RAW-BYTES
+009420         MOVE END-POINT OF TEST-COMP3 TO TO-END-POINT
+009430         IF NOT TESTOUT-WRITE-FAILED
+009440             WRITE TESTOUT-RECORD
+009450             PERFORM CHECK-TESTOUT-WRITE-RTN
+009460         END-IF
+009470         PERFORM WRITE-N-CASE-RTN
+009480             VARYING WS-N-IDX FROM 1 BY 1
+009490             UNTIL WS-N-IDX > 3
+009500         MOVE 'TEST-B'     TO TO-FIELD-NAME
+009510         MOVE VAR-RAW OF TEST-B TO TO-RAW-BYTES
+009520         MOVE END-POINT OF TEST-B TO TO-END-POINT
+009530         IF NOT TESTOUT-WRITE-FAILED
+009540             WRITE TESTOUT-RECORD
+009550             PERFORM CHECK-TESTOUT-WRITE-RTN
+009560         END-IF
+009570         MOVE 'TEST-FLOAT' TO TO-FIELD-NAME
+009580         MOVE VAR-RAW OF TEST-FLOAT TO TO-RAW-BYTES
+009590         MOVE END-POINT OF TEST-FLOAT TO TO-END-POINT
+009600         IF NOT TESTOUT-WRITE-FAILED
+009610             WRITE TESTOUT-RECORD
+009620             PERFORM CHECK-TESTOUT-WRITE-RTN
+009630         END-IF
+009640         PERFORM WRITE-TABLE-ENTRY-RTN
+009650             VARYING WS-TABLE-IDX FROM 1 BY 1
+009660             UNTIL WS-TABLE-IDX > TBL-COUNT
+009670         PERFORM WRITE-DATE-CASE-RTN
+009680             VARYING WS-DATE-IDX FROM 1 BY 1
+009690             UNTIL WS-DATE-IDX > 2
+009700         MOVE 'TEST-OVFL-9'  TO TO-FIELD-NAME
+009710         MOVE OVFL-9-RAW     TO TO-RAW-BYTES
+009720         MOVE END-POINT OF TEST-OVERFLOW TO TO-END-POINT
+009730         IF NOT TESTOUT-WRITE-FAILED
+009740             WRITE TESTOUT-RECORD
+009750             PERFORM CHECK-TESTOUT-WRITE-RTN
+009760         END-IF
+009770         MOVE 'TEST-OVFL-S'  TO TO-FIELD-NAME
+009780         MOVE OVFL-S-RAW     TO TO-RAW-BYTES
+009790         MOVE END-POINT OF TEST-OVERFLOW TO TO-END-POINT
+009800         IF NOT TESTOUT-WRITE-FAILED
+009810             WRITE TESTOUT-RECORD
+009820             PERFORM CHECK-TESTOUT-WRITE-RTN
+009830         END-IF
+009840         MOVE 'TEST-OVFL-C3' TO TO-FIELD-NAME
+009850         MOVE OVFL-COMP3-RAW TO TO-RAW-BYTES
+009860         MOVE END-POINT OF TEST-OVERFLOW TO TO-END-POINT
+009870         IF NOT TESTOUT-WRITE-FAILED
+009880             WRITE TESTOUT-RECORD
+009890             PERFORM CHECK-TESTOUT-WRITE-RTN
+009900         END-IF
+009910         MOVE 'TEST-OVFL-B'  TO TO-FIELD-NAME
+009920         MOVE OVFL-B-RAW     TO TO-RAW-BYTES
+009930         MOVE END-POINT OF TEST-OVERFLOW TO TO-END-POINT
+009940         IF NOT TESTOUT-WRITE-FAILED
+009950             WRITE TESTOUT-RECORD
+009960             PERFORM CHECK-TESTOUT-WRITE-RTN
+009970         END-IF
+009980     END-IF.
+009990     PERFORM DISPLAY-VERIFY-RESULTS-RTN
+010000         VARYING WS-VERIFY-IDX FROM 1 BY 1
+010010         UNTIL WS-VERIFY-IDX > WS-VERIFY-USED-COUNT.
+010020 EXIT.
+010030*
+010040 DISPLAY-TABLE-ENTRY-RTN SECTION.
+010050     EVALUATE WS-TABLE-IDX
+010060         WHEN 1 MOVE 'TEST-TABLE-1' TO WS-REPORT-NAME
+010070         WHEN 2 MOVE 'TEST-TABLE-2' TO WS-REPORT-NAME
+010080         WHEN 3 MOVE 'TEST-TABLE-3' TO WS-REPORT-NAME
+010090         WHEN 4 MOVE 'TEST-TABLE-4' TO WS-REPORT-NAME
+010100         WHEN 5 MOVE 'TEST-TABLE-5' TO WS-REPORT-NAME
+010110     END-EVALUATE.
+010120     MOVE 'X(10)'       TO WS-REPORT-PICTURE.
+010130     MOVE 10            TO WS-REPORT-LENGTH.
+010140     MOVE TBL-VALUE (WS-TABLE-IDX) TO WS-REPORT-RAW.
+010150     PERFORM REPORT-FIELD-RTN.
+010160 EXIT.
+010170*
+010180 WRITE-TABLE-ENTRY-RTN SECTION.
+010190     EVALUATE WS-TABLE-IDX
+010200         WHEN 1 MOVE 'TEST-TABLE-1' TO TO-FIELD-NAME
+010210         WHEN 2 MOVE 'TEST-TABLE-2' TO TO-FIELD-NAME
+010220         WHEN 3 MOVE 'TEST-TABLE-3' TO TO-FIELD-NAME
+010230         WHEN 4 MOVE 'TEST-TABLE-4' TO TO-FIELD-NAME
+010240         WHEN 5 MOVE 'TEST-TABLE-5' TO TO-FIELD-NAME
+010250     END-EVALUATE.
+010260     MOVE TBL-VALUE (WS-TABLE-IDX) TO TO-RAW-BYTES.
+010270     MOVE END-POINT OF TEST-TABLE TO TO-END-POINT.
+010280     IF NOT TESTOUT-WRITE-FAILED
+010290         WRITE TESTOUT-RECORD
+010300         PERFORM CHECK-TESTOUT-WRITE-RTN
+010310     END-IF.
+010320 EXIT.
+010330*
+010340 DISPLAY-N-CASE-RTN SECTION.
+010350     DISPLAY 'CODEPAGE  :' TN-CODEPAGE (WS-N-IDX).
+010360     EVALUATE WS-N-IDX
+010370         WHEN 1 MOVE 'TEST-N-1' TO WS-REPORT-NAME
+010380         WHEN 2 MOVE 'TEST-N-2' TO WS-REPORT-NAME
+010390         WHEN 3 MOVE 'TEST-N-3' TO WS-REPORT-NAME
+010400     END-EVALUATE.
+010410     MOVE 'N(09)'       TO WS-REPORT-PICTURE.
+010420     MOVE 18            TO WS-REPORT-LENGTH.
+010430     MOVE VAR-RAW OF TEST-N-CASE (WS-N-IDX) TO WS-REPORT-RAW.
+010440     PERFORM REPORT-FIELD-RTN.
+010450 EXIT.
+010460*
+010470 WRITE-N-CASE-RTN SECTION.
+010480     EVALUATE WS-N-IDX
+010490         WHEN 1 MOVE 'TEST-N-1' TO TO-FIELD-NAME
+010500         WHEN 2 MOVE 'TEST-N-2' TO TO-FIELD-NAME
+010510         WHEN 3 MOVE 'TEST-N-3' TO TO-FIELD-NAME
+010520     END-EVALUATE.
+010530     MOVE VAR-RAW OF TEST-N-CASE (WS-N-IDX) TO TO-RAW-BYTES.
+010540     MOVE END-POINT OF TEST-N TO TO-END-POINT.
+010550     IF NOT TESTOUT-WRITE-FAILED
+010560         WRITE TESTOUT-RECORD
+010570         PERFORM CHECK-TESTOUT-WRITE-RTN
+010580     END-IF.
+010590 EXIT.
+010600*
+010610 DISPLAY-DATE-CASE-RTN SECTION.
+010620     EVALUATE WS-DATE-IDX
+010630         WHEN 1 MOVE 'TEST-DATE-1' TO WS-REPORT-NAME
+010640         WHEN 2 MOVE 'TEST-DATE-2' TO WS-REPORT-NAME
+010650     END-EVALUATE.
+010660     MOVE '9(08)'       TO WS-REPORT-PICTURE.
+010670     MOVE 08            TO WS-REPORT-LENGTH.
+010680     MOVE VAR-RAW OF TEST-DATE-CASE (WS-DATE-IDX)
+010690         TO WS-REPORT-RAW.
+010700     PERFORM REPORT-FIELD-RTN.
+010710     MOVE 'N' TO WS-DATE-WINDOW-MISMATCH-SW.
+010720     PERFORM CHECK-DATE-WINDOW-RTN.
+010730     IF WS-DATE-WINDOW-MISMATCH
+010740         DISPLAY WS-REPORT-NAME ' WINDOW: CCYY=' WS-DATE-CCYY
+010750             ' EXPECTED-WINDOWED=' WS-DATE-WINDOWED-CCYY
+010760             ' MISMATCH'
+010770     ELSE
+010780         DISPLAY WS-REPORT-NAME ' WINDOW: CCYY=' WS-DATE-CCYY
+010790             ' EXPECTED-WINDOWED=' WS-DATE-WINDOWED-CCYY
+010800             ' OK'
+010810     END-IF.
+010820 EXIT.
+010830*
+010840 WRITE-DATE-CASE-RTN SECTION.
+010850     EVALUATE WS-DATE-IDX
+010860         WHEN 1 MOVE 'TEST-DATE-1' TO TO-FIELD-NAME
+010870         WHEN 2 MOVE 'TEST-DATE-2' TO TO-FIELD-NAME
+010880     END-EVALUATE.
+010890     MOVE VAR-RAW OF TEST-DATE-CASE (WS-DATE-IDX) TO TO-RAW-BYTES.
+010900     MOVE END-POINT OF TEST-DATE TO TO-END-POINT.
+010910     IF NOT TESTOUT-WRITE-FAILED
+010920         WRITE TESTOUT-RECORD
+010930         PERFORM CHECK-TESTOUT-WRITE-RTN
+010940     END-IF.
+010950 EXIT.
+010960*================================================================*
+010970* REPORT-FIELD-RTN - FORMATS ONE DIAGNOSTIC REPORT LINE FOR THE  *
+010980* FIELD WHOSE NAME/PICTURE/RAW BYTES WERE JUST LOADED INTO       *
+010990* WS-REPORT-AREA BY THE CALLER.  REPORT-BYTE-RTN BUILDS THE HEX  *
+011000* DUMP AND PRINTABLE-VALUE STRINGS ONE BYTE AT A TIME.           *
+011010*================================================================*
+011020 REPORT-FIELD-RTN SECTION.
+011030     MOVE SPACES TO WS-REPORT-HEX.
+011040     MOVE SPACES TO WS-REPORT-PRINT.
+011050     PERFORM REPORT-BYTE-RTN
+011060         VARYING WS-RPT-BYTE-IDX FROM 1 BY 1
+011070         UNTIL WS-RPT-BYTE-IDX > WS-REPORT-LENGTH.
+011080     COMPUTE WS-RPT-HEX-LEN = WS-REPORT-LENGTH * 2.
+011090     DISPLAY WS-REPORT-NAME ' PIC ' WS-REPORT-PICTURE
+011100         ' HEX=' WS-REPORT-HEX (1:WS-RPT-HEX-LEN)
+011110         ' VAL=' WS-REPORT-PRINT (1:WS-REPORT-LENGTH).
+011120 EXIT.
+011130*
+011140 REPORT-BYTE-RTN SECTION.
+011150     MOVE WS-REPORT-RAW (WS-RPT-BYTE-IDX:1) TO WS-RPT-ONE-CHAR.
+011160     COMPUTE WS-RPT-ORD-VALUE =
+011170         FUNCTION ORD (WS-RPT-ONE-CHAR) - 1.
+011180     DIVIDE WS-RPT-ORD-VALUE BY 16
+011190         GIVING WS-RPT-HEX-HI REMAINDER WS-RPT-HEX-LO.
+011200     COMPUTE WS-RPT-HEX-POS = (WS-RPT-BYTE-IDX - 1) * 2 + 1.
+011210     MOVE WS-RPT-HEX-DIGITS (WS-RPT-HEX-HI + 1:1)
+011220         TO WS-REPORT-HEX (WS-RPT-HEX-POS:1).
+011230     MOVE WS-RPT-HEX-DIGITS (WS-RPT-HEX-LO + 1:1)
+011240         TO WS-REPORT-HEX (WS-RPT-HEX-POS + 1:1).
+011250     IF WS-RPT-ORD-VALUE >= 32 AND WS-RPT-ORD-VALUE <= 126
+011260         MOVE WS-RPT-ONE-CHAR
+011270             TO WS-REPORT-PRINT (WS-RPT-BYTE-IDX:1)
+011280     ELSE
+011290         MOVE '.' TO WS-REPORT-PRINT (WS-RPT-BYTE-IDX:1)
+011300     END-IF.
+011310 EXIT.
+011320*
+011330*
+011340 DISPLAY-VERIFY-RESULTS-RTN SECTION.
+011350     IF WS-VERIFY-PASSED (WS-VERIFY-IDX)
+011360         DISPLAY WS-VERIFY-NAME (WS-VERIFY-IDX)
+011370             ' VERIFY: PASS'
+011380     ELSE
+011390         IF WS-VERIFY-ERROR (WS-VERIFY-IDX)
+011400             DISPLAY WS-VERIFY-NAME (WS-VERIFY-IDX)
+011410                 ' VERIFY: ERROR'
+011420         ELSE
+011430             DISPLAY WS-VERIFY-NAME (WS-VERIFY-IDX)
+011440                 ' VERIFY: FAIL'
+011450         END-IF
+011460     END-IF.
+011470 EXIT.
+011480*================================================================*
+011490* SET-RETURN-CODE-RTN - TALLIES THE VERIFY TABLE AND SETS THE    *
+011500* DOCUMENTED RETURN-CODE (SEE WORKING-STORAGE FOR THE TABLE)     *
+011510*================================================================*
+011520 SET-RETURN-CODE-RTN SECTION.
+011530     MOVE ZERO TO WS-MISMATCH-COUNT WS-ERROR-COUNT.
+011540     PERFORM TALLY-VERIFY-RESULT-RTN
+011550         VARYING WS-VERIFY-IDX FROM 1 BY 1
+011560         UNTIL WS-VERIFY-IDX > WS-VERIFY-USED-COUNT.
+011570     IF WS-ERROR-COUNT > ZERO
+011580         MOVE 8 TO WS-RETURN-CODE
+011590     ELSE
+011600         IF WS-MISMATCH-COUNT > ZERO
+011610             MOVE 4 TO WS-RETURN-CODE
+011620         ELSE
+011630             MOVE 0 TO WS-RETURN-CODE
+011640         END-IF
+011650     END-IF.
+011660     MOVE WS-RETURN-CODE TO RETURN-CODE.
+011670 EXIT.
+011680*
+011690 TALLY-VERIFY-RESULT-RTN SECTION.
+011700     IF WS-VERIFY-ERROR (WS-VERIFY-IDX)
+011710         ADD 1 TO WS-ERROR-COUNT
+011720     ELSE
+011730         IF WS-VERIFY-FAILED (WS-VERIFY-IDX)
+011740             ADD 1 TO WS-MISMATCH-COUNT
+011750         END-IF
+011760     END-IF.
+011770 EXIT.
+011780*================================================================*
+011790* POPULATE-RESULT-AREA-RTN - MIRRORS THE SAME VERDICT INTO       *
+011800* LS-RESULT-AREA THAT WAS JUST POSTED TO RETURN-CODE, SO THE     *
+011810* TEST1C CALLER GETS IT BACK WITHOUT RE-CHECKING THE SPECIAL     *
+011820* REGISTER.  ONLY CALLABLE-ENTRY-RTN PERFORMS THIS - MAIN-RTN'S  *
+011830* JOB-STEP PATH HAS NO LS-RESULT-AREA PARAMETER TO POPULATE.     *
+011840*================================================================*
+011850 POPULATE-RESULT-AREA-RTN SECTION.
+011860     MOVE WS-RETURN-CODE       TO LS-RETURN-CODE.
+011870     MOVE WS-MISMATCH-COUNT    TO LS-MISMATCH-COUNT.
+011880     MOVE WS-ERROR-COUNT       TO LS-ERROR-COUNT.
+011890     MOVE WS-VERIFY-USED-COUNT TO LS-VERIFY-USED-COUNT.
+011900 EXIT.
+011910*
